@@ -0,0 +1,151 @@
+      *****************************************************************
+      *  CAPWARN1 - CAPACITY-WARNING TREND REPORT
+      *             READS THE CTR-SNAP DAILY-SNAPSHOT FILE WRITTEN BY
+      *             NUMGEN01 AND REPORTS, PER COUNTER, HOW FAST THE
+      *             VALUE IS CLIMBING TOWARD ITS ROLLOVER CEILING.
+      *             ANY SNAPSHOT AT OR ABOVE WS-WARN-THRESHOLD-PCT OF
+      *             CEILING IS FLAGGED SO CAPACITY WORK CAN BE
+      *             SCHEDULED BEFORE THE NEXT ROLLOVER.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAPWARN1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SNAP-FILE ASSIGN TO "CTRSNAP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SNAP-STATUS.
+
+           SELECT RPT-FILE ASSIGN TO "CAPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SNAP-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY SNAPREC.
+
+       FD  RPT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  RPT-LINE                    PIC X(85).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SNAP-STATUS               PIC X(2).
+       01  WS-RPT-STATUS                PIC X(2).
+       01  WS-EOF-FLAG                  PIC X VALUE 'N'.
+           88  WS-EOF                   VALUE 'Y'.
+
+       01  WS-WARN-THRESHOLD-PCT        PIC 9(3) VALUE 90.
+
+       01  WS-PRIOR-TABLE.
+           05  WS-PRIOR-ENTRY OCCURS 500 TIMES INDEXED BY WS-PT-IDX.
+               10  WS-PRIOR-COUNTER-ID  PIC X(10).
+               10  WS-PRIOR-NUMBER      PIC 9(9).
+       01  WS-PRIOR-COUNT               PIC 9(4) VALUE 0.
+       01  WS-FOUND-IDX                 PIC 9(4) VALUE 0.
+       01  WS-DAILY-GROWTH              PIC S9(9) VALUE 0.
+       01  WS-ROLLOVER-FLAG             PIC X VALUE 'N'.
+           88  WS-ROLLOVER-OCCURRED     VALUE 'Y'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-COUNTER-ID          PIC X(10).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  WS-D-DATE                PIC X(8).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  WS-D-NUMBER              PIC ZZZZZZZZ9.
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  WS-D-CEILING             PIC ZZZZZZZZ9.
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  WS-D-PCT                 PIC ZZ9.
+           05  FILLER                   PIC X(1) VALUE '%'.
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  WS-D-GROWTH              PIC -ZZZZZZZ9.
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  WS-D-WARNING             PIC X(24).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-EOF
+               READ SNAP-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM 2000-PROCESS-SNAPSHOT
+               END-READ
+           END-PERFORM
+           CLOSE SNAP-FILE
+           CLOSE RPT-FILE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SNAP-FILE
+           OPEN OUTPUT RPT-FILE
+           MOVE "COUNTER-ID  DATE      NUMBER    CEILING   PCT  GROWTH"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE.
+
+       2000-PROCESS-SNAPSHOT.
+           MOVE 'N' TO WS-ROLLOVER-FLAG
+           PERFORM 2100-FIND-PRIOR-ENTRY
+           IF WS-FOUND-IDX > 0
+      *       A SNAPSHOT NUMBER LOWER THAN THE PRIOR ONE MEANS THE
+      *       COUNTER ROLLED OVER TO A NEW BLOCK BETWEEN SNAPSHOTS,
+      *       NOT THAT IT SHRANK - COMPUTING A STRAIGHT SUBTRACTION
+      *       WOULD SHOW A BOGUS LARGE NEGATIVE "GROWTH".
+              IF SNAP-NUMBER < WS-PRIOR-NUMBER(WS-FOUND-IDX)
+                 MOVE 'Y' TO WS-ROLLOVER-FLAG
+                 MOVE 0 TO WS-DAILY-GROWTH
+              ELSE
+                 COMPUTE WS-DAILY-GROWTH =
+                     SNAP-NUMBER - WS-PRIOR-NUMBER(WS-FOUND-IDX)
+              END-IF
+           ELSE
+              IF WS-PRIOR-COUNT = 500
+                 DISPLAY "CAPWARN1: PRIOR-TABLE FULL AT 500 ENTRIES - "
+                         "STOPPING RUN"
+                 CLOSE SNAP-FILE
+                 CLOSE RPT-FILE
+                 STOP RUN
+              END-IF
+              MOVE 0 TO WS-DAILY-GROWTH
+              ADD 1 TO WS-PRIOR-COUNT
+              MOVE WS-PRIOR-COUNT TO WS-FOUND-IDX
+              MOVE SNAP-COUNTER-ID
+                  TO WS-PRIOR-COUNTER-ID(WS-FOUND-IDX)
+           END-IF
+           PERFORM 3000-WRITE-DETAIL-LINE
+           MOVE SNAP-NUMBER TO WS-PRIOR-NUMBER(WS-FOUND-IDX).
+
+       2100-FIND-PRIOR-ENTRY.
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-PT-IDX FROM 1 BY 1
+                   UNTIL WS-PT-IDX > WS-PRIOR-COUNT
+                      OR WS-FOUND-IDX > 0
+              IF WS-PRIOR-COUNTER-ID(WS-PT-IDX) = SNAP-COUNTER-ID
+                 MOVE WS-PT-IDX TO WS-FOUND-IDX
+              END-IF
+           END-PERFORM.
+
+       3000-WRITE-DETAIL-LINE.
+           MOVE SNAP-COUNTER-ID TO WS-D-COUNTER-ID
+           MOVE SNAP-DATE TO WS-D-DATE
+           MOVE SNAP-NUMBER TO WS-D-NUMBER
+           MOVE SNAP-CEILING TO WS-D-CEILING
+           MOVE SNAP-PCT-USED TO WS-D-PCT
+           MOVE WS-DAILY-GROWTH TO WS-D-GROWTH
+           IF WS-ROLLOVER-OCCURRED
+              MOVE "*** ROLLOVER OCCURRED **" TO WS-D-WARNING
+           ELSE
+              IF SNAP-PCT-USED >= WS-WARN-THRESHOLD-PCT
+                 MOVE "*** CAPACITY WARNING ***" TO WS-D-WARNING
+              ELSE
+                 MOVE SPACES TO WS-D-WARNING
+              END-IF
+           END-IF
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE.
