@@ -0,0 +1,266 @@
+      *****************************************************************
+      *  AUDITRPT - OVERFLOW/NEAR-MISS AUDIT SUMMARY REPORT
+      *             READS THE CTRAUDIT TRAIL WRITTEN BY NUMGEN01 (ONE
+      *             RECORD PER COUNTER PER RUN) AND SUMMARIZES OVERFLOW
+      *             AND NEAR-MISS COUNTS BY DAY, BY ISO-STYLE WEEK, AND
+      *             BY MONTH SO CAPACITY WORK CAN BE JUSTIFIED WITH
+      *             REAL TREND NUMBERS INSTEAD OF ANECDOTES.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "CTRAUDIT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT RPT-FILE ASSIGN TO "AUDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY AUDTREC.
+
+       FD  RPT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  RPT-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS              PIC X(2).
+       01  WS-RPT-STATUS                PIC X(2).
+       01  WS-EOF-FLAG                  PIC X VALUE 'N'.
+           88  WS-EOF                   VALUE 'Y'.
+
+       01  WS-NUMERIC-DATE               PIC 9(8).
+       01  WS-INTEGER-DATE                PIC 9(9).
+       01  WS-WEEK-BUCKET                 PIC 9(9).
+       01  WS-MONTH-KEY                   PIC X(6).
+
+      *    ONE SUMMARY TABLE PER PERIOD GRANULARITY, EACH ROW HOLDING
+      *    A PERIOD KEY, A RUN-RECORD COUNT, AN OVERFLOW COUNT, AND A
+      *    NEAR-MISS COUNT.
+       01  WS-DAY-TABLE.
+           05  WS-DAY-ENTRY OCCURS 400 TIMES INDEXED BY WS-DAY-IDX.
+               10  WS-DAY-KEY           PIC X(8).
+               10  WS-DAY-RUNS          PIC 9(7).
+               10  WS-DAY-OVERFLOWS     PIC 9(7).
+               10  WS-DAY-NEAR-MISSES   PIC 9(7).
+       01  WS-DAY-COUNT                 PIC 9(4) VALUE 0.
+
+       01  WS-WEEK-TABLE.
+           05  WS-WEEK-ENTRY OCCURS 200 TIMES INDEXED BY WS-WEEK-IDX.
+               10  WS-WEEK-KEY          PIC 9(9).
+               10  WS-WEEK-RUNS         PIC 9(7).
+               10  WS-WEEK-OVERFLOWS    PIC 9(7).
+               10  WS-WEEK-NEAR-MISSES  PIC 9(7).
+       01  WS-WEEK-COUNT                PIC 9(4) VALUE 0.
+
+       01  WS-MONTH-TABLE.
+           05  WS-MONTH-ENTRY OCCURS 60 TIMES INDEXED BY WS-MONTH-IDX.
+               10  WS-MONTH-KEY-T       PIC X(6).
+               10  WS-MONTH-RUNS        PIC 9(7).
+               10  WS-MONTH-OVERFLOWS   PIC 9(7).
+               10  WS-MONTH-NEAR-MISSES PIC 9(7).
+       01  WS-MONTH-COUNT               PIC 9(4) VALUE 0.
+
+       01  WS-FOUND-IDX                 PIC 9(4) VALUE 0.
+
+       01  WS-SUMMARY-LINE.
+           05  WS-S-PERIOD              PIC X(12).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  WS-S-RUNS                PIC ZZZZZZ9.
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  WS-S-OVERFLOWS           PIC ZZZZZZ9.
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  WS-S-NEAR-MISSES         PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-EOF
+               READ AUDIT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM 2000-ACCUMULATE-RECORD
+               END-READ
+           END-PERFORM
+           PERFORM 3000-WRITE-DAY-SECTION
+           PERFORM 4000-WRITE-WEEK-SECTION
+           PERFORM 5000-WRITE-MONTH-SECTION
+           CLOSE AUDIT-FILE
+           CLOSE RPT-FILE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT AUDIT-FILE
+           OPEN OUTPUT RPT-FILE
+           MOVE "COUNTER/PRODUCT OVERFLOW AND NEAR-MISS AUDIT SUMMARY"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE.
+
+       2000-ACCUMULATE-RECORD.
+           PERFORM 2100-ACCUMULATE-DAY
+           PERFORM 2200-ACCUMULATE-WEEK
+           PERFORM 2300-ACCUMULATE-MONTH.
+
+       2100-ACCUMULATE-DAY.
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-DAY-IDX FROM 1 BY 1
+                   UNTIL WS-DAY-IDX > WS-DAY-COUNT
+                      OR WS-FOUND-IDX > 0
+              IF WS-DAY-KEY(WS-DAY-IDX) = AUDT-RUN-DATE
+                 MOVE WS-DAY-IDX TO WS-FOUND-IDX
+              END-IF
+           END-PERFORM
+           IF WS-FOUND-IDX = 0
+              IF WS-DAY-COUNT = 400
+                 DISPLAY "AUDITRPT: DAY-TABLE FULL AT 400 ENTRIES - "
+                         "STOPPING RUN"
+                 CLOSE AUDIT-FILE
+                 CLOSE RPT-FILE
+                 STOP RUN
+              END-IF
+              ADD 1 TO WS-DAY-COUNT
+              MOVE WS-DAY-COUNT TO WS-FOUND-IDX
+              MOVE AUDT-RUN-DATE TO WS-DAY-KEY(WS-FOUND-IDX)
+              MOVE 0 TO WS-DAY-RUNS(WS-FOUND-IDX)
+              MOVE 0 TO WS-DAY-OVERFLOWS(WS-FOUND-IDX)
+              MOVE 0 TO WS-DAY-NEAR-MISSES(WS-FOUND-IDX)
+           END-IF
+           ADD 1 TO WS-DAY-RUNS(WS-FOUND-IDX)
+           IF AUDT-OVERFLOW-FLAG = 'Y'
+              ADD 1 TO WS-DAY-OVERFLOWS(WS-FOUND-IDX)
+           END-IF
+           IF AUDT-NEAR-MISS-FLAG = 'Y'
+              ADD 1 TO WS-DAY-NEAR-MISSES(WS-FOUND-IDX)
+           END-IF.
+
+       2200-ACCUMULATE-WEEK.
+           MOVE AUDT-RUN-DATE TO WS-NUMERIC-DATE
+           COMPUTE WS-INTEGER-DATE =
+               FUNCTION INTEGER-OF-DATE(WS-NUMERIC-DATE)
+           COMPUTE WS-WEEK-BUCKET = WS-INTEGER-DATE / 7
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-WEEK-IDX FROM 1 BY 1
+                   UNTIL WS-WEEK-IDX > WS-WEEK-COUNT
+                      OR WS-FOUND-IDX > 0
+              IF WS-WEEK-KEY(WS-WEEK-IDX) = WS-WEEK-BUCKET
+                 MOVE WS-WEEK-IDX TO WS-FOUND-IDX
+              END-IF
+           END-PERFORM
+           IF WS-FOUND-IDX = 0
+              IF WS-WEEK-COUNT = 200
+                 DISPLAY "AUDITRPT: WEEK-TABLE FULL AT 200 ENTRIES - "
+                         "STOPPING RUN"
+                 CLOSE AUDIT-FILE
+                 CLOSE RPT-FILE
+                 STOP RUN
+              END-IF
+              ADD 1 TO WS-WEEK-COUNT
+              MOVE WS-WEEK-COUNT TO WS-FOUND-IDX
+              MOVE WS-WEEK-BUCKET TO WS-WEEK-KEY(WS-FOUND-IDX)
+              MOVE 0 TO WS-WEEK-RUNS(WS-FOUND-IDX)
+              MOVE 0 TO WS-WEEK-OVERFLOWS(WS-FOUND-IDX)
+              MOVE 0 TO WS-WEEK-NEAR-MISSES(WS-FOUND-IDX)
+           END-IF
+           ADD 1 TO WS-WEEK-RUNS(WS-FOUND-IDX)
+           IF AUDT-OVERFLOW-FLAG = 'Y'
+              ADD 1 TO WS-WEEK-OVERFLOWS(WS-FOUND-IDX)
+           END-IF
+           IF AUDT-NEAR-MISS-FLAG = 'Y'
+              ADD 1 TO WS-WEEK-NEAR-MISSES(WS-FOUND-IDX)
+           END-IF.
+
+       2300-ACCUMULATE-MONTH.
+           MOVE AUDT-RUN-DATE(1:6) TO WS-MONTH-KEY
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-MONTH-IDX FROM 1 BY 1
+                   UNTIL WS-MONTH-IDX > WS-MONTH-COUNT
+                      OR WS-FOUND-IDX > 0
+              IF WS-MONTH-KEY-T(WS-MONTH-IDX) = WS-MONTH-KEY
+                 MOVE WS-MONTH-IDX TO WS-FOUND-IDX
+              END-IF
+           END-PERFORM
+           IF WS-FOUND-IDX = 0
+              IF WS-MONTH-COUNT = 60
+                 DISPLAY "AUDITRPT: MONTH-TABLE FULL AT 60 ENTRIES - "
+                         "STOPPING RUN"
+                 CLOSE AUDIT-FILE
+                 CLOSE RPT-FILE
+                 STOP RUN
+              END-IF
+              ADD 1 TO WS-MONTH-COUNT
+              MOVE WS-MONTH-COUNT TO WS-FOUND-IDX
+              MOVE WS-MONTH-KEY TO WS-MONTH-KEY-T(WS-FOUND-IDX)
+              MOVE 0 TO WS-MONTH-RUNS(WS-FOUND-IDX)
+              MOVE 0 TO WS-MONTH-OVERFLOWS(WS-FOUND-IDX)
+              MOVE 0 TO WS-MONTH-NEAR-MISSES(WS-FOUND-IDX)
+           END-IF
+           ADD 1 TO WS-MONTH-RUNS(WS-FOUND-IDX)
+           IF AUDT-OVERFLOW-FLAG = 'Y'
+              ADD 1 TO WS-MONTH-OVERFLOWS(WS-FOUND-IDX)
+           END-IF
+           IF AUDT-NEAR-MISS-FLAG = 'Y'
+              ADD 1 TO WS-MONTH-NEAR-MISSES(WS-FOUND-IDX)
+           END-IF.
+
+       3000-WRITE-DAY-SECTION.
+           MOVE "BY DAY (YYYYMMDD)" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "PERIOD        RUNS   OVERFLOWS  NEAR-MISSES"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM VARYING WS-DAY-IDX FROM 1 BY 1
+                   UNTIL WS-DAY-IDX > WS-DAY-COUNT
+              MOVE WS-DAY-KEY(WS-DAY-IDX) TO WS-S-PERIOD
+              MOVE WS-DAY-RUNS(WS-DAY-IDX) TO WS-S-RUNS
+              MOVE WS-DAY-OVERFLOWS(WS-DAY-IDX) TO WS-S-OVERFLOWS
+              MOVE WS-DAY-NEAR-MISSES(WS-DAY-IDX) TO WS-S-NEAR-MISSES
+              MOVE WS-SUMMARY-LINE TO RPT-LINE
+              WRITE RPT-LINE
+           END-PERFORM
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE.
+
+       4000-WRITE-WEEK-SECTION.
+           MOVE "BY WEEK (WEEK-BUCKET NUMBER)" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "PERIOD        RUNS   OVERFLOWS  NEAR-MISSES"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM VARYING WS-WEEK-IDX FROM 1 BY 1
+                   UNTIL WS-WEEK-IDX > WS-WEEK-COUNT
+              MOVE WS-WEEK-KEY(WS-WEEK-IDX) TO WS-S-PERIOD
+              MOVE WS-WEEK-RUNS(WS-WEEK-IDX) TO WS-S-RUNS
+              MOVE WS-WEEK-OVERFLOWS(WS-WEEK-IDX) TO WS-S-OVERFLOWS
+              MOVE WS-WEEK-NEAR-MISSES(WS-WEEK-IDX) TO WS-S-NEAR-MISSES
+              MOVE WS-SUMMARY-LINE TO RPT-LINE
+              WRITE RPT-LINE
+           END-PERFORM
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE.
+
+       5000-WRITE-MONTH-SECTION.
+           MOVE "BY MONTH (YYYYMM)" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "PERIOD        RUNS   OVERFLOWS  NEAR-MISSES"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM VARYING WS-MONTH-IDX FROM 1 BY 1
+                   UNTIL WS-MONTH-IDX > WS-MONTH-COUNT
+              MOVE WS-MONTH-KEY-T(WS-MONTH-IDX) TO WS-S-PERIOD
+              MOVE WS-MONTH-RUNS(WS-MONTH-IDX) TO WS-S-RUNS
+              MOVE WS-MONTH-OVERFLOWS(WS-MONTH-IDX) TO WS-S-OVERFLOWS
+              MOVE WS-MONTH-NEAR-MISSES(WS-MONTH-IDX)
+                  TO WS-S-NEAR-MISSES
+              MOVE WS-SUMMARY-LINE TO RPT-LINE
+              WRITE RPT-LINE
+           END-PERFORM.
