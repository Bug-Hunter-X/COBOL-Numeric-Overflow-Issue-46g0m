@@ -0,0 +1,196 @@
+      *****************************************************************
+      *  RECONC01 - COUNTER RECONCILIATION REPORT
+      *             READS THE LIVE OUTBOUND TRANSACTION FILE WRITTEN BY
+      *             NUMGEN01, FINDS THE TRUE MAX ASSIGNED NUMBER PER
+      *             COUNTER-ID, AND COMPARES IT TO THAT COUNTER'S
+      *             STORED VALUE ON CTR-FILE. ANY MISMATCH (A PRIOR
+      *             MANUAL FIX, A SKIPPED UPDATE, ETC.) IS FLAGGED ON
+      *             THE DISCREPANCY REPORT BEFORE IT TURNS INTO A
+      *             DUPLICATE-KEY ABEND OR AN OVERFLOW SURPRISE.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONC01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-OUT-FILE ASSIGN TO "TRANOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-OUT-STATUS.
+
+           SELECT CTR-FILE ASSIGN TO "CTRMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTR-COUNTER-ID
+               FILE STATUS IS WS-CTR-STATUS.
+
+           SELECT RPT-FILE ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-OUT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY TRANOUT.
+
+       FD  CTR-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CTRREC.
+
+       FD  RPT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  RPT-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-OUT-STATUS           PIC X(2).
+       01  WS-CTR-STATUS                PIC X(2).
+       01  WS-RPT-STATUS                PIC X(2).
+       01  WS-TRAN-EOF-FLAG             PIC X VALUE 'N'.
+           88  WS-TRAN-EOF              VALUE 'Y'.
+
+      *    TRUE-MAX TABLE, BUILT FROM ONE PASS OF THE LIVE
+      *    TRANSACTION FILE, ONE ENTRY PER COUNTER-ID ENCOUNTERED.
+       01  WS-MAX-TABLE.
+           05  WS-MAX-ENTRY OCCURS 500 TIMES INDEXED BY WS-MAX-IDX.
+               10  WS-MAX-COUNTER-ID    PIC X(10).
+               10  WS-MAX-NUMBER        PIC 9(9).
+       01  WS-MAX-COUNT                 PIC 9(4) VALUE 0.
+       01  WS-FOUND-IDX                 PIC 9(4) VALUE 0.
+
+      *    CURRENT BLOCK'S ROLLOVER-SEQ FOR THE COUNTER-ID ON THE
+      *    TRAN-OUT RECORD JUST READ, SO A TRAN-MAX FROM A BLOCK THAT
+      *    HAS SINCE ROLLED OVER ISN'T COMPARED AGAINST THE COUNTER'S
+      *    CURRENT (POST-ROLLOVER) VALUE.
+       01  WS-CURRENT-ROLLOVER-SEQ      PIC 9(4).
+
+       01  WS-DISCREPANCY-COUNT         PIC 9(5) VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-COUNTER-ID          PIC X(10).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  WS-D-TRAN-MAX            PIC ZZZZZZZZ9.
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  WS-D-CTR-NUMBER          PIC ZZZZZZZZ9.
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  WS-D-STATUS              PIC X(33).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                   PIC X(20)
+               VALUE "TOTAL DISCREPANCIES:".
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  WS-T-DISCREPANCY-COUNT   PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-TRAN-EOF
+               READ TRAN-OUT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-TRAN-EOF-FLAG
+                   NOT AT END
+                       PERFORM 2000-ACCUMULATE-MAX
+               END-READ
+           END-PERFORM
+           PERFORM 3000-COMPARE-ALL-COUNTERS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRAN-OUT-FILE
+           OPEN INPUT CTR-FILE
+           OPEN OUTPUT RPT-FILE
+           MOVE "COUNTER-ID  TRAN-MAX  CTR-FILE  STATUS"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE.
+
+       2000-ACCUMULATE-MAX.
+           PERFORM 2020-GET-CURRENT-ROLLOVER-SEQ
+           IF OUT-TRAN-ROLLOVER-SEQ = WS-CURRENT-ROLLOVER-SEQ
+              PERFORM 2100-FIND-MAX-ENTRY
+              IF WS-FOUND-IDX = 0
+                 IF WS-MAX-COUNT = 500
+                    DISPLAY "RECONC01: MAX-TABLE FULL AT 500 ENTRIES "
+                            "- STOPPING RUN"
+                    PERFORM 9000-TERMINATE
+                    STOP RUN
+                 END-IF
+                 ADD 1 TO WS-MAX-COUNT
+                 MOVE WS-MAX-COUNT TO WS-FOUND-IDX
+                 MOVE OUT-TRAN-COUNTER-ID
+                     TO WS-MAX-COUNTER-ID(WS-FOUND-IDX)
+                 MOVE 0 TO WS-MAX-NUMBER(WS-FOUND-IDX)
+              END-IF
+              IF OUT-TRAN-ASSIGNED-NUMBER > WS-MAX-NUMBER(WS-FOUND-IDX)
+                 MOVE OUT-TRAN-ASSIGNED-NUMBER
+                     TO WS-MAX-NUMBER(WS-FOUND-IDX)
+              END-IF
+           END-IF.
+
+      *    CTR-FILE'S CTR-ROLLOVER-SEQ IS THE AUTHORITATIVE MARKER OF
+      *    WHICH NUMBERING BLOCK IS CURRENT FOR THIS COUNTER. A
+      *    TRAN-OUT RECORD STAMPED WITH AN OLDER ROLLOVER-SEQ BELONGS
+      *    TO A BLOCK THAT HAS SINCE BEEN ARCHIVED AND MUST NOT COUNT
+      *    TOWARD "TRUE MAX" FOR THE CURRENT BLOCK. IF THE COUNTER
+      *    ISN'T ON CTR-FILE AT ALL, DON'T FILTER - LET 3100 REPORT
+      *    THE MISSING-COUNTER DISCREPANCY INSTEAD.
+       2020-GET-CURRENT-ROLLOVER-SEQ.
+           MOVE OUT-TRAN-COUNTER-ID TO CTR-COUNTER-ID
+           READ CTR-FILE
+               INVALID KEY
+                   MOVE OUT-TRAN-ROLLOVER-SEQ TO WS-CURRENT-ROLLOVER-SEQ
+               NOT INVALID KEY
+                   MOVE CTR-ROLLOVER-SEQ TO WS-CURRENT-ROLLOVER-SEQ
+           END-READ.
+
+       2100-FIND-MAX-ENTRY.
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-MAX-IDX FROM 1 BY 1
+                   UNTIL WS-MAX-IDX > WS-MAX-COUNT
+                      OR WS-FOUND-IDX > 0
+              IF WS-MAX-COUNTER-ID(WS-MAX-IDX) = OUT-TRAN-COUNTER-ID
+                 MOVE WS-MAX-IDX TO WS-FOUND-IDX
+              END-IF
+           END-PERFORM.
+
+       3000-COMPARE-ALL-COUNTERS.
+           PERFORM VARYING WS-MAX-IDX FROM 1 BY 1
+                   UNTIL WS-MAX-IDX > WS-MAX-COUNT
+              PERFORM 3100-COMPARE-ONE-COUNTER
+           END-PERFORM.
+
+       3100-COMPARE-ONE-COUNTER.
+           MOVE WS-MAX-COUNTER-ID(WS-MAX-IDX) TO CTR-COUNTER-ID
+           READ CTR-FILE
+               INVALID KEY
+                   MOVE ZERO TO CTR-NUMBER
+           END-READ
+           MOVE WS-MAX-COUNTER-ID(WS-MAX-IDX) TO WS-D-COUNTER-ID
+           MOVE WS-MAX-NUMBER(WS-MAX-IDX) TO WS-D-TRAN-MAX
+           MOVE CTR-NUMBER TO WS-D-CTR-NUMBER
+           IF CTR-NUMBER = WS-MAX-NUMBER(WS-MAX-IDX)
+              MOVE "OK" TO WS-D-STATUS
+           ELSE
+              IF CTR-NUMBER > WS-MAX-NUMBER(WS-MAX-IDX)
+                 MOVE "*** DISCREPANCY - CTR AHEAD ***"
+                     TO WS-D-STATUS
+              ELSE
+                 MOVE "*** DISCREPANCY - CTR BEHIND ***"
+                     TO WS-D-STATUS
+              END-IF
+              ADD 1 TO WS-DISCREPANCY-COUNT
+           END-IF
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+
+       9000-TERMINATE.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-DISCREPANCY-COUNT TO WS-T-DISCREPANCY-COUNT
+           MOVE WS-TOTAL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           CLOSE TRAN-OUT-FILE
+           CLOSE CTR-FILE
+           CLOSE RPT-FILE.
