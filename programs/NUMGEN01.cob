@@ -0,0 +1,594 @@
+      *****************************************************************
+      *  NUMGEN01 - DAILY SEQUENCE NUMBER GENERATOR / OVERFLOW CHECK
+      *             ASSIGNS THE NEXT COUNTER VALUE FOR EACH INBOUND
+      *             TRANSACTION'S BRANCH/PRODUCT COUNTER. COUNTERS ARE
+      *             CACHED IN A WORKING-STORAGE TABLE AS THEY ARE FIRST
+      *             REFERENCED, SERVICED FROM THERE FOR THE REST OF THE
+      *             RUN, AND WRITTEN BACK TO CTR-FILE AT TERMINATION.
+      *             WHEN A COUNTER'S CONFIGURED ROLLOVER CEILING IS
+      *             REACHED THE CURRENT NUMBERING BLOCK IS ARCHIVED TO
+      *             CTR-HISTORY AND THAT COUNTER IS RESET TO ITS
+      *             CONFIGURED START VALUE.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMGEN01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTR-FILE ASSIGN TO "CTRMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTR-COUNTER-ID
+               FILE STATUS IS WS-CTR-STATUS.
+
+           SELECT OVFL-FILE ASSIGN TO "OVFLEXC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OVFL-STATUS.
+
+           SELECT HIST-FILE ASSIGN TO "CTRHIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT SNAP-FILE ASSIGN TO "CTRSNAP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SNAP-STATUS.
+
+           SELECT TRAN-IN-FILE ASSIGN TO "TRANIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-IN-STATUS.
+
+           SELECT TRAN-OUT-FILE ASSIGN TO "TRANOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-OUT-STATUS.
+
+           SELECT REST-FILE ASSIGN TO "NUMREST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REST-STATUS.
+
+           SELECT ALERT-FILE ASSIGN TO "OPSALERT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ALERT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "CTRAUDIT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTR-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CTRREC.
+
+       FD  OVFL-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY OVFLREC.
+
+       FD  HIST-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY HISTREC.
+
+       FD  SNAP-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY SNAPREC.
+
+       FD  TRAN-IN-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY TRANREC.
+
+       FD  TRAN-OUT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY TRANOUT.
+
+       FD  REST-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY RESTREC.
+
+       FD  ALERT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY ALERTREC.
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY AUDTREC.
+
+       WORKING-STORAGE SECTION.
+      *    IN-MEMORY CACHE OF EVERY COUNTER TOUCHED THIS RUN, KEYED BY
+      *    BRANCH/PRODUCT COUNTER-ID, SO ONE RUN CAN SERVICE ALL
+      *    NUMBERING STREAMS INSTEAD OF ONE GLOBAL COUNTER.
+       01  WS-CTR-TABLE.
+           05  WS-CTR-ENTRY OCCURS 500 TIMES INDEXED BY WS-CTR-IDX.
+               10  WS-CTR-T-COUNTER-ID        PIC X(10).
+               10  WS-CTR-T-NUMBER            PIC 9(9).
+               10  WS-CTR-T-FLAG               PIC X.
+               10  WS-CTR-T-OVERFLOW-FLAG      PIC X.
+               10  WS-CTR-T-ROLLOVER-CEILING   PIC 9(9).
+               10  WS-CTR-T-START-VALUE        PIC 9(9).
+               10  WS-CTR-T-BLOCK-START-NUM    PIC 9(9).
+               10  WS-CTR-T-ROLLOVER-SEQ       PIC 9(4).
+      *            SET ONLY BY 2200-ROLLOVER-COUNTER AND RESET ONLY
+      *            WHEN THE ENTRY IS FIRST LOADED FOR THIS RUN (2060).
+      *            UNLIKE WS-CTR-T-OVERFLOW-FLAG, WHICH MIRRORS THE
+      *            PERSISTENT CTR-OVERFLOW-FLAG AND STAYS 'Y' ACROSS
+      *            RUNS UNTIL AN OPERATOR CLEARS IT VIA CTRMAINT, THIS
+      *            FLAG REPORTS WHETHER A ROLLOVER HAPPENED DURING
+      *            *THIS* RUN, WHICH IS WHAT THE AUDIT RECORD NEEDS.
+               10  WS-CTR-T-ROLLED-THIS-RUN    PIC X.
+       01  WS-CTR-COUNT                 PIC 9(4) VALUE 0.
+       01  WS-FOUND-CTR-IDX             PIC 9(4) VALUE 0.
+
+       01  WS-OVFL-REASON-CD            PIC X(4).
+
+       01  WS-CTR-STATUS                PIC X(2).
+       01  WS-OVFL-STATUS               PIC X(2).
+       01  WS-HIST-STATUS               PIC X(2).
+       01  WS-SNAP-STATUS               PIC X(2).
+       01  WS-TRAN-IN-STATUS            PIC X(2).
+       01  WS-TRAN-OUT-STATUS           PIC X(2).
+       01  WS-REST-STATUS               PIC X(2).
+       01  WS-ALERT-STATUS              PIC X(2).
+       01  WS-AUDIT-STATUS              PIC X(2).
+       01  WS-PCT-USED                  PIC 9(3).
+       01  WS-NEAR-MISS-THRESHOLD-PCT   PIC 9(3) VALUE 90.
+       01  WS-JOB-ID                    PIC X(8) VALUE SPACES.
+       01  WS-CMD-LINE                  PIC X(80) VALUE SPACES.
+       01  WS-RESTART-PARM              PIC X(20) VALUE SPACES.
+       01  WS-RESTART-SKIP-COUNT        PIC 9(9) VALUE 0.
+       01  WS-RECORDS-PROCESSED         PIC 9(9) VALUE 0.
+       01  WS-RUN-DATE                  PIC X(8).
+       01  WS-TRAN-EOF-FLAG             PIC X VALUE 'N'.
+           88  WS-TRAN-EOF              VALUE 'Y'.
+       01  WS-REST-EOF-FLAG             PIC X VALUE 'N'.
+           88  WS-REST-EOF              VALUE 'Y'.
+       01  WS-HIST-EOF-FLAG             PIC X VALUE 'N'.
+           88  WS-HIST-EOF              VALUE 'Y'.
+
+      *    DISTINCT SET OF COUNTER-IDS THAT ACTUALLY ROLLED OVER TODAY,
+      *    BUILT FROM HIST-FILE BY 9210 SO A BACK-FILLED COUNTER'S
+      *    AUDT-OVERFLOW-FLAG CAN BE SET CORRECTLY INSTEAD OF
+      *    DEFAULTING TO 'N'.
+       01  WS-HIST-ROLLED-TABLE.
+           05  WS-HIST-ROLLED-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-HR-IDX.
+               10  WS-HIST-ROLLED-COUNTER-ID  PIC X(10).
+       01  WS-HIST-ROLLED-COUNT         PIC 9(4) VALUE 0.
+       01  WS-HIST-ROLLED-FOUND-IDX     PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-TRAN-EOF
+               READ TRAN-IN-FILE
+                   AT END
+                       MOVE 'Y' TO WS-TRAN-EOF-FLAG
+                   NOT AT END
+                       PERFORM 2000-PROCESS-ONE-TRANSACTION
+               END-READ
+           END-PERFORM
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+      *    RESTART: JCL PARM IS "jobid [records-already-processed]".
+      *    ON A RERUN, OPERATIONS SUPPLIES THE REST-RECORDS-PROCESSED
+      *    VALUE FROM THE LAST CHECKPOINT SO THIS RUN RE-READS BUT
+      *    DOES NOT RE-ASSIGN NUMBERS FOR TRANSACTIONS ALREADY HANDLED.
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+           UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+               INTO WS-JOB-ID WS-RESTART-PARM
+           END-UNSTRING
+      *    WS-RESTART-PARM IS SPACE-PADDED TO PIC X(20) BY THE
+      *    UNSTRING ABOVE, AND "IS NUMERIC" IS FALSE FOR AN
+      *    ALPHANUMERIC FIELD WITH TRAILING SPACES - TEST/MOVE THE
+      *    TRIMMED VALUE SO A SHORT PARM LIKE "50" IS STILL RECOGNIZED.
+           IF FUNCTION TRIM(WS-RESTART-PARM) IS NUMERIC
+              MOVE FUNCTION TRIM(WS-RESTART-PARM)
+                  TO WS-RESTART-SKIP-COUNT
+           END-IF
+           OPEN I-O CTR-FILE
+           OPEN EXTEND OVFL-FILE
+           IF WS-OVFL-STATUS = '05' OR '35'
+              OPEN OUTPUT OVFL-FILE
+           END-IF
+           OPEN EXTEND HIST-FILE
+           IF WS-HIST-STATUS = '05' OR '35'
+              OPEN OUTPUT HIST-FILE
+           END-IF
+           OPEN EXTEND SNAP-FILE
+           IF WS-SNAP-STATUS = '05' OR '35'
+              OPEN OUTPUT SNAP-FILE
+           END-IF
+           OPEN EXTEND REST-FILE
+           IF WS-REST-STATUS = '05' OR '35'
+              OPEN OUTPUT REST-FILE
+           END-IF
+           OPEN INPUT TRAN-IN-FILE
+           OPEN EXTEND TRAN-OUT-FILE
+           IF WS-TRAN-OUT-STATUS = '05' OR '35'
+              OPEN OUTPUT TRAN-OUT-FILE
+           END-IF
+           OPEN EXTEND ALERT-FILE
+           IF WS-ALERT-STATUS = '05' OR '35'
+              OPEN OUTPUT ALERT-FILE
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = '05' OR '35'
+              OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+      *    CHECKPOINTS AFTER EVERY TRANSACTION, NOT ON AN INTERVAL, SO
+      *    WS-RESTART-SKIP-COUNT ALWAYS LINES UP EXACTLY WITH WHAT WAS
+      *    ACTUALLY COMMITTED. ONLY THE COUNTER JUST TOUCHED NEEDS
+      *    CHECKPOINTING, SO THIS STAYS CHEAP EVEN WITH MANY COUNTERS.
+      *    THE CHECKPOINT (CTR-FILE REWRITE + REST-RECORD) RUNS BEFORE
+      *    2400-WRITE-TRAN-OUT, NOT AFTER - IF THE JOB ABENDS BETWEEN
+      *    THE TWO, THE NEWLY ASSIGNED NUMBER IS ALREADY PERSISTED AND
+      *    THE CHECKPOINT ALREADY COVERS THIS TRANSACTION, SO A
+      *    RESTART SKIPS IT RATHER THAN REPROCESSING IT. THAT LEAVES A
+      *    GAPPED NUMBER (NO TRAN-OUT RECORD FOR IT) RATHER THAN A
+      *    DUPLICATE ONE (TWO TRAN-OUT RECORDS WITH THE SAME ASSIGNED
+      *    NUMBER) - A GAP IS TOLERABLE, A DUPLICATE IS NOT, SINCE
+      *    TRAN-OUT-FILE IS OPENED EXTEND AND NEVER REPOSITIONED.
+       2000-PROCESS-ONE-TRANSACTION.
+           ADD 1 TO WS-RECORDS-PROCESSED
+           IF WS-RECORDS-PROCESSED > WS-RESTART-SKIP-COUNT
+              PERFORM 2050-GET-COUNTER-ENTRY
+              PERFORM 2100-ASSIGN-NUMBER
+              MOVE WS-FOUND-CTR-IDX TO WS-CTR-IDX
+              PERFORM 2950-CHECKPOINT-ONE-COUNTER
+              PERFORM 2400-WRITE-TRAN-OUT
+           END-IF.
+
+       2050-GET-COUNTER-ENTRY.
+           MOVE 0 TO WS-FOUND-CTR-IDX
+           PERFORM VARYING WS-CTR-IDX FROM 1 BY 1
+                   UNTIL WS-CTR-IDX > WS-CTR-COUNT
+                      OR WS-FOUND-CTR-IDX > 0
+              IF WS-CTR-T-COUNTER-ID(WS-CTR-IDX) = IN-TRAN-COUNTER-ID
+                 MOVE WS-CTR-IDX TO WS-FOUND-CTR-IDX
+              END-IF
+           END-PERFORM
+           IF WS-FOUND-CTR-IDX = 0
+              PERFORM 2060-LOAD-COUNTER-ENTRY
+           END-IF.
+
+       2060-LOAD-COUNTER-ENTRY.
+           MOVE IN-TRAN-COUNTER-ID TO CTR-COUNTER-ID
+           READ CTR-FILE
+               INVALID KEY
+                   PERFORM 1100-CREATE-COUNTER-RECORD
+           END-READ
+           IF WS-CTR-COUNT = 500
+              DISPLAY "NUMGEN01: COUNTER TABLE FULL AT 500 ENTRIES - "
+                      "STOPPING RUN"
+              PERFORM 9000-TERMINATE
+              STOP RUN
+           END-IF
+           ADD 1 TO WS-CTR-COUNT
+           MOVE CTR-COUNTER-ID TO WS-CTR-T-COUNTER-ID(WS-CTR-COUNT)
+           MOVE CTR-NUMBER TO WS-CTR-T-NUMBER(WS-CTR-COUNT)
+           MOVE CTR-FLAG TO WS-CTR-T-FLAG(WS-CTR-COUNT)
+           MOVE CTR-OVERFLOW-FLAG
+               TO WS-CTR-T-OVERFLOW-FLAG(WS-CTR-COUNT)
+           MOVE CTR-ROLLOVER-CEILING
+               TO WS-CTR-T-ROLLOVER-CEILING(WS-CTR-COUNT)
+           MOVE CTR-START-VALUE TO WS-CTR-T-START-VALUE(WS-CTR-COUNT)
+           MOVE CTR-BLOCK-START-NUM
+               TO WS-CTR-T-BLOCK-START-NUM(WS-CTR-COUNT)
+           MOVE CTR-ROLLOVER-SEQ TO WS-CTR-T-ROLLOVER-SEQ(WS-CTR-COUNT)
+           MOVE 'N' TO WS-CTR-T-ROLLED-THIS-RUN(WS-CTR-COUNT)
+           MOVE WS-CTR-COUNT TO WS-FOUND-CTR-IDX.
+
+      *    CTR-COUNTER-ID IS ALREADY SET BY THE CALLER (2060 OR 9050).
+       1100-CREATE-COUNTER-RECORD.
+           MOVE 99999 TO CTR-ROLLOVER-CEILING
+           MOVE 1 TO CTR-START-VALUE
+           MOVE 1 TO CTR-BLOCK-START-NUM
+           MOVE ZERO TO CTR-ROLLOVER-SEQ
+           COMPUTE CTR-NUMBER = CTR-START-VALUE - 1
+           MOVE 'N' TO CTR-FLAG
+           MOVE 'N' TO CTR-OVERFLOW-FLAG
+           MOVE FUNCTION CURRENT-DATE (1:8) TO CTR-LAST-UPDATE-DTE
+           WRITE CTR-RECORD
+               INVALID KEY
+                   DISPLAY "NUMGEN01: UNABLE TO CREATE COUNTER RECORD "
+                           CTR-COUNTER-ID
+           END-WRITE.
+
+       2100-ASSIGN-NUMBER.
+           ADD 1 TO WS-CTR-T-NUMBER(WS-FOUND-CTR-IDX)
+           IF WS-CTR-T-NUMBER(WS-FOUND-CTR-IDX) >
+              WS-CTR-T-ROLLOVER-CEILING(WS-FOUND-CTR-IDX) THEN
+              MOVE 'Y' TO WS-CTR-T-OVERFLOW-FLAG(WS-FOUND-CTR-IDX)
+              PERFORM 2200-ROLLOVER-COUNTER
+           ELSE
+              MOVE 'Y' TO WS-CTR-T-FLAG(WS-FOUND-CTR-IDX)
+           END-IF.
+
+      *    HIST-ROLLOVER-SEQ MUST BE STAMPED WITH THE BLOCK BEING
+      *    ARCHIVED (THE CURRENT, PRE-INCREMENT SEQ), NOT THE SEQ OF
+      *    THE NEW BLOCK THIS RUN IS ABOUT TO START - OTHERWISE THE
+      *    HIST-FILE ARCHIVE ENTRY FOR A BLOCK CANNOT BE CORRELATED
+      *    BACK TO THE TRAN-OUT RECORDS IT ACTUALLY COVERS.
+       2200-ROLLOVER-COUNTER.
+           MOVE WS-CTR-T-COUNTER-ID(WS-FOUND-CTR-IDX) TO HIST-COUNTER-ID
+           MOVE WS-CTR-T-ROLLOVER-SEQ(WS-FOUND-CTR-IDX)
+               TO HIST-ROLLOVER-SEQ
+           MOVE WS-CTR-T-BLOCK-START-NUM(WS-FOUND-CTR-IDX)
+               TO HIST-BLOCK-START
+           COMPUTE HIST-BLOCK-END =
+               WS-CTR-T-NUMBER(WS-FOUND-CTR-IDX) - 1
+           MOVE FUNCTION CURRENT-DATE (1:8) TO HIST-ROLLOVER-DATE
+           MOVE FUNCTION CURRENT-DATE (9:6) TO HIST-ROLLOVER-TIME
+           WRITE HIST-RECORD
+           ADD 1 TO WS-CTR-T-ROLLOVER-SEQ(WS-FOUND-CTR-IDX)
+           MOVE 'Y' TO WS-CTR-T-ROLLED-THIS-RUN(WS-FOUND-CTR-IDX)
+           MOVE "ROLL" TO WS-OVFL-REASON-CD
+           PERFORM 2300-LOG-OVERFLOW-EXCEPTION
+           MOVE WS-CTR-T-START-VALUE(WS-FOUND-CTR-IDX)
+               TO WS-CTR-T-BLOCK-START-NUM(WS-FOUND-CTR-IDX)
+           MOVE WS-CTR-T-START-VALUE(WS-FOUND-CTR-IDX)
+               TO WS-CTR-T-NUMBER(WS-FOUND-CTR-IDX)
+           MOVE 'Y' TO WS-CTR-T-FLAG(WS-FOUND-CTR-IDX).
+
+       2300-LOG-OVERFLOW-EXCEPTION.
+           MOVE WS-CTR-T-COUNTER-ID(WS-FOUND-CTR-IDX) TO OVFL-COUNTER-ID
+           MOVE WS-CTR-T-NUMBER(WS-FOUND-CTR-IDX) TO OVFL-NUMBER
+           MOVE FUNCTION CURRENT-DATE (1:8) TO OVFL-DATE
+           MOVE FUNCTION CURRENT-DATE (9:6) TO OVFL-TIME
+           MOVE WS-JOB-ID TO OVFL-JOB-ID
+           MOVE WS-OVFL-REASON-CD TO OVFL-REASON-CODE
+           WRITE OVFL-RECORD
+           PERFORM 2350-SEND-CONSOLE-ALERT.
+
+      *    IN ADDITION TO THE OVFLEXC BATCH LOG, DROP THE SAME EVENT
+      *    ON THE OPS CONSOLE'S INTERFACE FILE SO IT PAGES THE
+      *    ON-CALL OPERATOR IN REAL TIME INSTEAD OF WAITING FOR A
+      *    SYSOUT REVIEW.
+       2350-SEND-CONSOLE-ALERT.
+           MOVE OVFL-COUNTER-ID TO ALERT-COUNTER-ID
+           MOVE OVFL-NUMBER TO ALERT-NUMBER
+           MOVE OVFL-DATE TO ALERT-DATE
+           MOVE OVFL-TIME TO ALERT-TIME
+           MOVE OVFL-JOB-ID TO ALERT-JOB-ID
+           MOVE OVFL-REASON-CODE TO ALERT-REASON-CODE
+           MOVE "CRIT" TO ALERT-SEVERITY
+           MOVE "SEQUENCE COUNTER OVERFLOW/ROLLOVER" TO
+               ALERT-MESSAGE-TEXT
+           WRITE ALERT-RECORD.
+
+       2400-WRITE-TRAN-OUT.
+           MOVE WS-CTR-T-COUNTER-ID(WS-FOUND-CTR-IDX)
+               TO OUT-TRAN-COUNTER-ID
+           MOVE IN-TRAN-INPUT-KEY TO OUT-TRAN-INPUT-KEY
+           MOVE WS-CTR-T-NUMBER(WS-FOUND-CTR-IDX)
+               TO OUT-TRAN-ASSIGNED-NUMBER
+           MOVE WS-CTR-T-ROLLOVER-SEQ(WS-FOUND-CTR-IDX)
+               TO OUT-TRAN-ROLLOVER-SEQ
+           MOVE IN-TRAN-DATA TO OUT-TRAN-DATA
+           WRITE OUT-TRAN-RECORD.
+
+      *    UNLIKE 9050, WHICH ONLY RUNS AT NORMAL END OF JOB, THIS
+      *    REWRITES CTR-FILE FOR THE ONE COUNTER JUST TOUCHED, AFTER
+      *    EVERY TRANSACTION. IF THE JOB ABENDS, A RESTART RELOADS
+      *    EACH COUNTER FROM ITS LAST CHECKPOINTED VALUE INSTEAD OF
+      *    ITS STALE START-OF-RUN VALUE, SO NUMBERS ALREADY ISSUED
+      *    BEFORE THE ABEND ARE NOT REISSUED.
+       2950-CHECKPOINT-ONE-COUNTER.
+           PERFORM 9055-REWRITE-CTR-RECORD
+           MOVE WS-JOB-ID TO REST-JOB-ID
+           MOVE WS-CTR-T-COUNTER-ID(WS-CTR-IDX) TO REST-COUNTER-ID
+           MOVE WS-RECORDS-PROCESSED TO REST-RECORDS-PROCESSED
+           MOVE WS-CTR-T-NUMBER(WS-CTR-IDX)
+               TO REST-LAST-NUMBER-ASSIGNED
+           MOVE FUNCTION CURRENT-DATE (1:8) TO REST-CHECKPOINT-DTE
+           MOVE FUNCTION CURRENT-DATE (9:6) TO REST-CHECKPOINT-TIME
+           WRITE REST-RECORD.
+
+       9000-TERMINATE.
+           PERFORM VARYING WS-CTR-IDX FROM 1 BY 1
+                   UNTIL WS-CTR-IDX > WS-CTR-COUNT
+              PERFORM 9050-SAVE-COUNTER-ENTRY
+           END-PERFORM
+           CLOSE REST-FILE
+           CLOSE HIST-FILE
+           PERFORM 9200-BACKFILL-SNAPSHOTS-FROM-REST
+           CLOSE CTR-FILE
+           CLOSE OVFL-FILE
+           CLOSE SNAP-FILE
+           CLOSE TRAN-IN-FILE
+           CLOSE TRAN-OUT-FILE
+           CLOSE ALERT-FILE
+           CLOSE AUDIT-FILE.
+
+      *    A COUNTER WHOSE TRANSACTIONS WERE ENTIRELY BEFORE THIS RUN'S
+      *    RESTART SKIP POINT IS NEVER LOADED INTO WS-CTR-TABLE (2050
+      *    ONLY LOADS A COUNTER WHEN IT IS ACTUALLY PROCESSED THIS
+      *    RUN), SO THE LOOP ABOVE NEVER WRITES ITS CTRSNAP/CTRAUDIT
+      *    ROW FOR TODAY - THE EARLIER ATTEMPT THAT ACTUALLY PROCESSED
+      *    IT ABENDED BEFORE REACHING THIS PARAGRAPH. BACK-FILL BY
+      *    RE-OPENING TODAY'S REST-FILE CHECKPOINTS AND WRITING THE
+      *    MISSING SNAPSHOT FOR ANY COUNTER-ID NOT ALREADY HANDLED
+      *    ABOVE. CTR-FILE ALREADY HOLDS THAT COUNTER'S CURRENT VALUE
+      *    FROM THE EARLIER ATTEMPT'S OWN PER-TRANSACTION CHECKPOINT.
+       9200-BACKFILL-SNAPSHOTS-FROM-REST.
+           PERFORM 9210-LOAD-TODAYS-ROLLOVERS
+           MOVE 'N' TO WS-REST-EOF-FLAG
+           OPEN INPUT REST-FILE
+           IF WS-REST-STATUS NOT = '00'
+              MOVE 'Y' TO WS-REST-EOF-FLAG
+           END-IF
+           PERFORM UNTIL WS-REST-EOF
+              READ REST-FILE
+                  AT END
+                      MOVE 'Y' TO WS-REST-EOF-FLAG
+                  NOT AT END
+                      IF REST-CHECKPOINT-DTE = WS-RUN-DATE
+                         PERFORM 9250-BACKFILL-ONE-REST-RECORD
+                      END-IF
+              END-READ
+           END-PERFORM
+           IF WS-REST-STATUS = '00'
+              CLOSE REST-FILE
+           END-IF.
+
+      *    BUILDS THE SET OF COUNTER-IDS THAT ACTUALLY ROLLED OVER
+      *    TODAY, FROM HIST-FILE, SO 9250 CAN TELL WHETHER A BACK-
+      *    FILLED COUNTER'S EARLIER, ABORTED ATTEMPT REALLY ROLLED IT
+      *    OVER BEFORE DEFAULTING WS-CTR-T-ROLLED-THIS-RUN TO 'N' AND
+      *    LOSING A GENUINE OVERFLOW/TREND DATAPOINT FOR THE DAY.
+      *    HIST-FILE WAS ALREADY CLOSED BY 9000-TERMINATE BEFORE THIS
+      *    PARAGRAPH RUNS, SO IT IS SAFE TO RE-OPEN IT HERE FOR INPUT.
+       9210-LOAD-TODAYS-ROLLOVERS.
+           MOVE 'N' TO WS-HIST-EOF-FLAG
+           OPEN INPUT HIST-FILE
+           IF WS-HIST-STATUS NOT = '00'
+              MOVE 'Y' TO WS-HIST-EOF-FLAG
+           END-IF
+           PERFORM UNTIL WS-HIST-EOF
+              READ HIST-FILE
+                  AT END
+                      MOVE 'Y' TO WS-HIST-EOF-FLAG
+                  NOT AT END
+                      IF HIST-ROLLOVER-DATE = WS-RUN-DATE
+                         PERFORM 9220-ADD-HIST-ROLLED-ENTRY
+                      END-IF
+              END-READ
+           END-PERFORM
+           IF WS-HIST-STATUS = '00'
+              CLOSE HIST-FILE
+           END-IF.
+
+      *    HIST-COUNTER-ID IS THE RECORD JUST READ BY 9210. ADDS IT TO
+      *    WS-HIST-ROLLED-TABLE UNLESS IT IS ALREADY THERE - A COUNTER
+      *    CAN ROLL OVER MORE THAN ONCE IN A DAY, BUT ONLY ONE ENTRY
+      *    IS NEEDED TO ANSWER "DID IT ROLL OVER TODAY AT ALL".
+       9220-ADD-HIST-ROLLED-ENTRY.
+           MOVE 0 TO WS-HIST-ROLLED-FOUND-IDX
+           PERFORM VARYING WS-HR-IDX FROM 1 BY 1
+                   UNTIL WS-HR-IDX > WS-HIST-ROLLED-COUNT
+                      OR WS-HIST-ROLLED-FOUND-IDX > 0
+              IF WS-HIST-ROLLED-COUNTER-ID(WS-HR-IDX) = HIST-COUNTER-ID
+                 MOVE WS-HR-IDX TO WS-HIST-ROLLED-FOUND-IDX
+              END-IF
+           END-PERFORM
+           IF WS-HIST-ROLLED-FOUND-IDX = 0
+              IF WS-HIST-ROLLED-COUNT < 500
+                 ADD 1 TO WS-HIST-ROLLED-COUNT
+                 MOVE HIST-COUNTER-ID TO
+                     WS-HIST-ROLLED-COUNTER-ID(WS-HIST-ROLLED-COUNT)
+              END-IF
+           END-IF.
+
+      *    REST-COUNTER-ID IS THE CHECKPOINT RECORD JUST READ BY THE
+      *    CALLER. IF IT IS ALREADY IN WS-CTR-TABLE (EITHER HANDLED BY
+      *    THE NORMAL END-OF-RUN LOOP OR BY AN EARLIER CALL TO THIS
+      *    PARAGRAPH IN THE SAME BACK-FILL SCAN) THERE IS NOTHING TO
+      *    DO - ONLY A COUNTER SEEN FOR THE FIRST TIME HERE IS MISSING
+      *    ITS SNAPSHOT.
+       9250-BACKFILL-ONE-REST-RECORD.
+           MOVE 0 TO WS-FOUND-CTR-IDX
+           PERFORM VARYING WS-CTR-IDX FROM 1 BY 1
+                   UNTIL WS-CTR-IDX > WS-CTR-COUNT
+                      OR WS-FOUND-CTR-IDX > 0
+              IF WS-CTR-T-COUNTER-ID(WS-CTR-IDX) = REST-COUNTER-ID
+                 MOVE WS-CTR-IDX TO WS-FOUND-CTR-IDX
+              END-IF
+           END-PERFORM
+           IF WS-FOUND-CTR-IDX = 0
+              MOVE REST-COUNTER-ID TO CTR-COUNTER-ID
+              READ CTR-FILE
+                  INVALID KEY
+                      CONTINUE
+                  NOT INVALID KEY
+                      ADD 1 TO WS-CTR-COUNT
+                      MOVE CTR-COUNTER-ID
+                          TO WS-CTR-T-COUNTER-ID(WS-CTR-COUNT)
+                      MOVE CTR-NUMBER TO WS-CTR-T-NUMBER(WS-CTR-COUNT)
+                      MOVE CTR-FLAG TO WS-CTR-T-FLAG(WS-CTR-COUNT)
+                      MOVE CTR-OVERFLOW-FLAG
+                          TO WS-CTR-T-OVERFLOW-FLAG(WS-CTR-COUNT)
+                      MOVE CTR-ROLLOVER-CEILING
+                          TO WS-CTR-T-ROLLOVER-CEILING(WS-CTR-COUNT)
+                      MOVE CTR-START-VALUE
+                          TO WS-CTR-T-START-VALUE(WS-CTR-COUNT)
+                      MOVE CTR-BLOCK-START-NUM
+                          TO WS-CTR-T-BLOCK-START-NUM(WS-CTR-COUNT)
+                      MOVE CTR-ROLLOVER-SEQ
+                          TO WS-CTR-T-ROLLOVER-SEQ(WS-CTR-COUNT)
+                      MOVE 'N'
+                          TO WS-CTR-T-ROLLED-THIS-RUN(WS-CTR-COUNT)
+                      PERFORM VARYING WS-HR-IDX FROM 1 BY 1
+                              UNTIL WS-HR-IDX > WS-HIST-ROLLED-COUNT
+                         IF WS-HIST-ROLLED-COUNTER-ID(WS-HR-IDX)
+                               = REST-COUNTER-ID
+                            MOVE 'Y' TO
+                               WS-CTR-T-ROLLED-THIS-RUN(WS-CTR-COUNT)
+                         END-IF
+                      END-PERFORM
+                      MOVE WS-CTR-COUNT TO WS-CTR-IDX
+                      PERFORM 9100-WRITE-SNAPSHOT
+              END-READ
+           END-IF.
+
+      *    CTR-IDX MUST ALREADY BE POSITIONED ON THE ENTRY TO PERSIST
+      *    (SET BY THE CALLER'S PERFORM VARYING).
+       9055-REWRITE-CTR-RECORD.
+           MOVE WS-CTR-T-COUNTER-ID(WS-CTR-IDX) TO CTR-COUNTER-ID
+           MOVE WS-CTR-T-NUMBER(WS-CTR-IDX) TO CTR-NUMBER
+           MOVE WS-CTR-T-FLAG(WS-CTR-IDX) TO CTR-FLAG
+           MOVE WS-CTR-T-OVERFLOW-FLAG(WS-CTR-IDX) TO CTR-OVERFLOW-FLAG
+           MOVE WS-CTR-T-ROLLOVER-CEILING(WS-CTR-IDX)
+               TO CTR-ROLLOVER-CEILING
+           MOVE WS-CTR-T-START-VALUE(WS-CTR-IDX) TO CTR-START-VALUE
+           MOVE WS-CTR-T-BLOCK-START-NUM(WS-CTR-IDX)
+               TO CTR-BLOCK-START-NUM
+           MOVE WS-CTR-T-ROLLOVER-SEQ(WS-CTR-IDX) TO CTR-ROLLOVER-SEQ
+           MOVE FUNCTION CURRENT-DATE (1:8) TO CTR-LAST-UPDATE-DTE
+           REWRITE CTR-RECORD
+               INVALID KEY
+                   DISPLAY "NUMGEN01: UNABLE TO UPDATE COUNTER RECORD "
+                           CTR-COUNTER-ID
+           END-REWRITE.
+
+       9050-SAVE-COUNTER-ENTRY.
+           PERFORM 9055-REWRITE-CTR-RECORD
+           PERFORM 9100-WRITE-SNAPSHOT.
+
+       9100-WRITE-SNAPSHOT.
+           MOVE WS-CTR-T-COUNTER-ID(WS-CTR-IDX) TO SNAP-COUNTER-ID
+           MOVE FUNCTION CURRENT-DATE (1:8) TO SNAP-DATE
+           MOVE WS-CTR-T-NUMBER(WS-CTR-IDX) TO SNAP-NUMBER
+           MOVE WS-CTR-T-ROLLOVER-CEILING(WS-CTR-IDX) TO SNAP-CEILING
+           COMPUTE WS-PCT-USED =
+               (WS-CTR-T-NUMBER(WS-CTR-IDX) * 100) /
+               WS-CTR-T-ROLLOVER-CEILING(WS-CTR-IDX)
+           MOVE WS-PCT-USED TO SNAP-PCT-USED
+           WRITE SNAP-RECORD
+           PERFORM 9150-WRITE-AUDIT-RECORD.
+
+      *    APPENDED FOR EVERY COUNTER ON EVERY RUN, NOT JUST WHEN
+      *    OVERFLOW-FLAG TRIPS, SO THE PERIODIC SUMMARY REPORT CAN
+      *    SHOW NEAR-MISS TRENDS AS WELL AS ACTUAL OVERFLOWS.
+      *    USES WS-CTR-T-ROLLED-THIS-RUN, NOT THE PERSISTENT
+      *    WS-CTR-T-OVERFLOW-FLAG, SO A COUNTER THAT ROLLED OVER ON
+      *    SOME EARLIER RUN DOES NOT SHOW AS "OVERFLOW" ON EVERY RUN
+      *    AFTER THAT UNTIL AN OPERATOR CLEARS THE MASTER FLAG.
+       9150-WRITE-AUDIT-RECORD.
+           MOVE WS-CTR-T-COUNTER-ID(WS-CTR-IDX) TO AUDT-COUNTER-ID
+           MOVE WS-JOB-ID TO AUDT-JOB-ID
+           MOVE FUNCTION CURRENT-DATE (1:8) TO AUDT-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE (9:6) TO AUDT-RUN-TIME
+           MOVE WS-CTR-T-NUMBER(WS-CTR-IDX) TO AUDT-NUMBER
+           MOVE WS-CTR-T-FLAG(WS-CTR-IDX) TO AUDT-FLAG
+           MOVE WS-CTR-T-ROLLED-THIS-RUN(WS-CTR-IDX)
+               TO AUDT-OVERFLOW-FLAG
+           MOVE WS-PCT-USED TO AUDT-PCT-USED
+           IF WS-CTR-T-ROLLED-THIS-RUN(WS-CTR-IDX) = 'N'
+              AND WS-PCT-USED >= WS-NEAR-MISS-THRESHOLD-PCT
+              MOVE 'Y' TO AUDT-NEAR-MISS-FLAG
+           ELSE
+              MOVE 'N' TO AUDT-NEAR-MISS-FLAG
+           END-IF
+           WRITE AUDT-RECORD.
