@@ -0,0 +1,193 @@
+      *****************************************************************
+      *  CTRMAINT - OPERATOR COUNTER MAINTENANCE TRANSACTION
+      *             LETS AN AUTHORIZED OPERATOR VIEW A COUNTER RECORD
+      *             OR RESET ITS NUMBER/FLAG/OVERFLOW-FLAG WITHOUT A
+      *             PROGRAMMER PATCHING A RUN. THIS SHOP HAS NO CICS
+      *             REGION, SO THE "SCREEN" IS A CONSOLE ACCEPT/DISPLAY
+      *             DIALOG RUN AS A BATCH-INITIATED UTILITY. EVERY VIEW
+      *             OR CHANGE IS APPENDED TO THE MAINTAUD AUDIT FILE.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTRMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTR-FILE ASSIGN TO "CTRMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTR-COUNTER-ID
+               FILE STATUS IS WS-CTR-STATUS.
+
+           SELECT MAUD-FILE ASSIGN TO "CTRMAUD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MAUD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTR-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CTRREC.
+
+       FD  MAUD-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY MAINTAUD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTR-STATUS                PIC X(2).
+       01  WS-MAUD-STATUS               PIC X(2).
+
+       01  WS-OPERATOR-ID               PIC X(8) VALUE SPACES.
+       01  WS-EXIT-FLAG                 PIC X VALUE 'N'.
+           88  WS-EXIT-REQUESTED        VALUE 'Y'.
+       01  WS-COMMAND                   PIC X(5) VALUE SPACES.
+       01  WS-INQUIRY-COUNTER-ID        PIC X(10) VALUE SPACES.
+       01  WS-COUNTER-FOUND-FLAG        PIC X VALUE 'N'.
+           88  WS-COUNTER-FOUND         VALUE 'Y'.
+
+       01  WS-SAVE-NUMBER               PIC 9(9).
+       01  WS-SAVE-FLAG                 PIC X.
+       01  WS-SAVE-OVERFLOW-FLAG        PIC X.
+
+       01  WS-NEW-NUMBER-INPUT          PIC X(9) VALUE SPACES.
+       01  WS-NEW-FLAG-INPUT            PIC X VALUE SPACE.
+       01  WS-NEW-OVERFLOW-FLAG-INPUT   PIC X VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-EXIT-REQUESTED
+               PERFORM 2000-PROMPT-FOR-COMMAND
+               EVALUATE WS-COMMAND
+                   WHEN "VIEW"
+                       PERFORM 3000-VIEW-COUNTER
+                   WHEN "RESET"
+                       PERFORM 4000-RESET-COUNTER
+                   WHEN "EXIT"
+                       MOVE 'Y' TO WS-EXIT-FLAG
+                   WHEN OTHER
+                       DISPLAY "CTRMAINT: UNKNOWN COMMAND - "
+                               WS-COMMAND
+               END-EVALUATE
+           END-PERFORM
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O CTR-FILE
+           OPEN EXTEND MAUD-FILE
+           IF WS-MAUD-STATUS = '05' OR '35'
+              OPEN OUTPUT MAUD-FILE
+           END-IF
+           DISPLAY "CTRMAINT: COUNTER MAINTENANCE UTILITY"
+           DISPLAY "ENTER YOUR OPERATOR ID: "
+           ACCEPT WS-OPERATOR-ID FROM CONSOLE.
+
+       2000-PROMPT-FOR-COMMAND.
+           DISPLAY " "
+           DISPLAY "COMMANDS: VIEW  RESET  EXIT"
+           DISPLAY "ENTER COMMAND: "
+           ACCEPT WS-COMMAND FROM CONSOLE.
+
+       3000-VIEW-COUNTER.
+           DISPLAY "ENTER COUNTER-ID: "
+           ACCEPT WS-INQUIRY-COUNTER-ID FROM CONSOLE
+           PERFORM 3100-READ-COUNTER
+           IF WS-COUNTER-FOUND
+              DISPLAY "COUNTER-ID       : " CTR-COUNTER-ID
+              DISPLAY "NUMBER           : " CTR-NUMBER
+              DISPLAY "FLAG             : " CTR-FLAG
+              DISPLAY "OVERFLOW-FLAG    : " CTR-OVERFLOW-FLAG
+              DISPLAY "ROLLOVER-CEILING : " CTR-ROLLOVER-CEILING
+              DISPLAY "START-VALUE      : " CTR-START-VALUE
+              DISPLAY "BLOCK-START-NUM  : " CTR-BLOCK-START-NUM
+              DISPLAY "ROLLOVER-SEQ     : " CTR-ROLLOVER-SEQ
+              DISPLAY "LAST-UPDATE-DTE  : " CTR-LAST-UPDATE-DTE
+              MOVE "VIEW" TO MAUD-ACTION-CODE
+              MOVE CTR-NUMBER TO MAUD-OLD-NUMBER MAUD-NEW-NUMBER
+              MOVE CTR-FLAG TO MAUD-OLD-FLAG MAUD-NEW-FLAG
+              MOVE CTR-OVERFLOW-FLAG
+                  TO MAUD-OLD-OVERFLOW-FLAG MAUD-NEW-OVERFLOW-FLAG
+              PERFORM 5000-WRITE-AUDIT-RECORD
+           ELSE
+              DISPLAY "CTRMAINT: COUNTER NOT FOUND - "
+                      WS-INQUIRY-COUNTER-ID
+           END-IF.
+
+       3100-READ-COUNTER.
+           MOVE 'N' TO WS-COUNTER-FOUND-FLAG
+           MOVE WS-INQUIRY-COUNTER-ID TO CTR-COUNTER-ID
+           READ CTR-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-COUNTER-FOUND-FLAG
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-COUNTER-FOUND-FLAG
+           END-READ.
+
+       4000-RESET-COUNTER.
+           DISPLAY "ENTER COUNTER-ID: "
+           ACCEPT WS-INQUIRY-COUNTER-ID FROM CONSOLE
+           PERFORM 3100-READ-COUNTER
+           IF WS-COUNTER-FOUND
+              MOVE CTR-NUMBER TO WS-SAVE-NUMBER
+              MOVE CTR-FLAG TO WS-SAVE-FLAG
+              MOVE CTR-OVERFLOW-FLAG TO WS-SAVE-OVERFLOW-FLAG
+              DISPLAY "CURRENT NUMBER IS " CTR-NUMBER
+              DISPLAY "ENTER NEW NUMBER (BLANK = NO CHANGE): "
+              ACCEPT WS-NEW-NUMBER-INPUT FROM CONSOLE
+      *       ACCEPT SPACE-PADS SHORT INPUT OUT TO PIC X(9), AND
+      *       "IS NUMERIC" IS FALSE FOR AN ALPHANUMERIC FIELD WITH
+      *       TRAILING SPACES - TEST/MOVE THE TRIMMED VALUE SO A
+      *       TYPICAL SHORT OVERRIDE LIKE "500" IS NOT SILENTLY
+      *       DROPPED.
+              IF WS-NEW-NUMBER-INPUT NOT = SPACES
+                 AND FUNCTION TRIM(WS-NEW-NUMBER-INPUT) IS NUMERIC
+                 MOVE FUNCTION TRIM(WS-NEW-NUMBER-INPUT) TO CTR-NUMBER
+              ELSE
+                 IF WS-NEW-NUMBER-INPUT NOT = SPACES
+                    DISPLAY "CTRMAINT: INVALID NUMBER INPUT - "
+                            "NUMBER NOT CHANGED"
+                 END-IF
+              END-IF
+              DISPLAY "CURRENT FLAG IS " CTR-FLAG
+              DISPLAY "ENTER NEW FLAG (BLANK = NO CHANGE): "
+              ACCEPT WS-NEW-FLAG-INPUT FROM CONSOLE
+              IF WS-NEW-FLAG-INPUT NOT = SPACE
+                 MOVE WS-NEW-FLAG-INPUT TO CTR-FLAG
+              END-IF
+              DISPLAY "CURRENT OVERFLOW-FLAG IS " CTR-OVERFLOW-FLAG
+              DISPLAY "ENTER NEW OVERFLOW-FLAG (BLANK = NO CHANGE): "
+              ACCEPT WS-NEW-OVERFLOW-FLAG-INPUT FROM CONSOLE
+              IF WS-NEW-OVERFLOW-FLAG-INPUT NOT = SPACE
+                 MOVE WS-NEW-OVERFLOW-FLAG-INPUT TO CTR-OVERFLOW-FLAG
+              END-IF
+              MOVE FUNCTION CURRENT-DATE (1:8) TO CTR-LAST-UPDATE-DTE
+              REWRITE CTR-RECORD
+                  INVALID KEY
+                      DISPLAY "CTRMAINT: UNABLE TO UPDATE COUNTER "
+                              CTR-COUNTER-ID
+              END-REWRITE
+              MOVE "RSET" TO MAUD-ACTION-CODE
+              MOVE WS-SAVE-NUMBER TO MAUD-OLD-NUMBER
+              MOVE CTR-NUMBER TO MAUD-NEW-NUMBER
+              MOVE WS-SAVE-FLAG TO MAUD-OLD-FLAG
+              MOVE CTR-FLAG TO MAUD-NEW-FLAG
+              MOVE WS-SAVE-OVERFLOW-FLAG TO MAUD-OLD-OVERFLOW-FLAG
+              MOVE CTR-OVERFLOW-FLAG TO MAUD-NEW-OVERFLOW-FLAG
+              PERFORM 5000-WRITE-AUDIT-RECORD
+              DISPLAY "CTRMAINT: COUNTER " CTR-COUNTER-ID " UPDATED"
+           ELSE
+              DISPLAY "CTRMAINT: COUNTER NOT FOUND - "
+                      WS-INQUIRY-COUNTER-ID
+           END-IF.
+
+       5000-WRITE-AUDIT-RECORD.
+           MOVE WS-INQUIRY-COUNTER-ID TO MAUD-COUNTER-ID
+           MOVE WS-OPERATOR-ID TO MAUD-OPERATOR-ID
+           MOVE FUNCTION CURRENT-DATE (1:8) TO MAUD-DATE
+           MOVE FUNCTION CURRENT-DATE (9:6) TO MAUD-TIME
+           WRITE MAUD-RECORD.
+
+       9000-TERMINATE.
+           CLOSE CTR-FILE
+           CLOSE MAUD-FILE.
