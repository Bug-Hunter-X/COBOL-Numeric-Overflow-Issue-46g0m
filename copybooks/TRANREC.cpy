@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  TRANREC  - INBOUND TRANSACTION RECORD (TRAN-IN-FILE).
+      *****************************************************************
+       01  IN-TRAN-RECORD.
+           05  IN-TRAN-COUNTER-ID          PIC X(10).
+           05  IN-TRAN-INPUT-KEY           PIC X(20).
+           05  IN-TRAN-ASSIGNED-NUMBER     PIC 9(9).
+           05  IN-TRAN-ROLLOVER-SEQ        PIC 9(4).
+           05  IN-TRAN-DATA                PIC X(50).
