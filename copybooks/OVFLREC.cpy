@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  OVFLREC  - OVERFLOW-EXCEPTIONS OUTPUT RECORD
+      *             ONE RECORD PER OVERFLOW CONDITION DETECTED BY
+      *             A COUNTER-CHECK ROUTINE.
+      *****************************************************************
+       01  OVFL-RECORD.
+           05  OVFL-COUNTER-ID         PIC X(10).
+           05  OVFL-NUMBER             PIC 9(9).
+           05  OVFL-DATE               PIC X(8).
+           05  OVFL-TIME               PIC X(6).
+           05  OVFL-JOB-ID             PIC X(8).
+           05  OVFL-REASON-CODE        PIC X(4).
