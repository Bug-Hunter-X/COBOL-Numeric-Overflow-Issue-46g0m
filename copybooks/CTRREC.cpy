@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  CTRREC   - COUNTER MASTER RECORD (VSAM KSDS)
+      *             ONE RECORD PER SEQUENCE-NUMBER COUNTER.
+      *             CTR-NUMBER IS WIDENED PAST THE ORIGINAL PIC 9(5)
+      *             CEILING SO THE FIELD ITSELF CAN NEVER OVERFLOW -
+      *             CTR-ROLLOVER-CEILING IS THE (CONFIGURABLE) BUSINESS
+      *             LIMIT THAT TRIGGERS AN ARCHIVE-AND-RESET ROLLOVER.
+      *****************************************************************
+       01  CTR-RECORD.
+           05  CTR-COUNTER-ID          PIC X(10).
+           05  CTR-NUMBER              PIC 9(9).
+           05  CTR-FLAG                PIC X.
+           05  CTR-OVERFLOW-FLAG       PIC X.
+           05  CTR-LAST-UPDATE-DTE     PIC X(8).
+           05  CTR-ROLLOVER-CEILING    PIC 9(9).
+           05  CTR-START-VALUE         PIC 9(9).
+           05  CTR-BLOCK-START-NUM     PIC 9(9).
+           05  CTR-ROLLOVER-SEQ        PIC 9(4).
