@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  AUDTREC  - DAILY OVERFLOW/NEAR-MISS AUDIT TRAIL RECORD
+      *             ONE RECORD PER COUNTER, PER RUN, APPENDED AT
+      *             RUN END SO THERE IS A PERMANENT HISTORY OF HOW
+      *             OFTEN OVERFLOW-FLAG TRIPPED AND HOW CLOSE EACH RUN
+      *             CAME TO THE ROLLOVER CEILING, EVEN ON RUNS WHERE
+      *             NOTHING WENT WRONG.
+      *****************************************************************
+       01  AUDT-RECORD.
+           05  AUDT-COUNTER-ID         PIC X(10).
+           05  AUDT-JOB-ID             PIC X(8).
+           05  AUDT-RUN-DATE           PIC X(8).
+           05  AUDT-RUN-TIME           PIC X(6).
+           05  AUDT-NUMBER             PIC 9(9).
+           05  AUDT-FLAG               PIC X.
+           05  AUDT-OVERFLOW-FLAG      PIC X.
+           05  AUDT-PCT-USED           PIC 9(3).
+           05  AUDT-NEAR-MISS-FLAG     PIC X.
