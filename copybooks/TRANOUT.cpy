@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  TRANOUT  - NUMBERED OUTBOUND TRANSACTION RECORD (TRAN-OUT-FILE)
+      *             SAME LAYOUT AS TRANREC, WITH ITS OWN RECORD NAME SO
+      *             BOTH THE INPUT AND OUTPUT FDs CAN BE OPEN AT ONCE.
+      *****************************************************************
+       01  OUT-TRAN-RECORD.
+           05  OUT-TRAN-COUNTER-ID         PIC X(10).
+           05  OUT-TRAN-INPUT-KEY          PIC X(20).
+           05  OUT-TRAN-ASSIGNED-NUMBER    PIC 9(9).
+           05  OUT-TRAN-ROLLOVER-SEQ       PIC 9(4).
+           05  OUT-TRAN-DATA               PIC X(50).
