@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  SNAPREC  - COUNTER DAILY SNAPSHOT RECORD
+      *             APPENDED ONCE PER RUN BY NUMGEN01 SO CAPWARN1 CAN
+      *             TREND HOW FAST A COUNTER IS CLIMBING TOWARD ITS
+      *             ROLLOVER CEILING.
+      *****************************************************************
+       01  SNAP-RECORD.
+           05  SNAP-COUNTER-ID         PIC X(10).
+           05  SNAP-DATE               PIC X(8).
+           05  SNAP-NUMBER             PIC 9(9).
+           05  SNAP-CEILING            PIC 9(9).
+           05  SNAP-PCT-USED           PIC 9(3).
