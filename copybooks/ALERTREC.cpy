@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  ALERTREC - OPS MONITORING CONSOLE ALERT RECORD
+      *             WRITTEN TO THE INTERFACE FILE THE OPS CONSOLE
+      *             POLLS, SO AN OVERFLOW/ROLLOVER CONDITION PAGES THE
+      *             ON-CALL OPERATOR IN REAL TIME INSTEAD OF WAITING
+      *             FOR SOMEONE TO REVIEW BATCH SYSOUT.
+      *****************************************************************
+       01  ALERT-RECORD.
+           05  ALERT-COUNTER-ID        PIC X(10).
+           05  ALERT-NUMBER            PIC 9(9).
+           05  ALERT-DATE              PIC X(8).
+           05  ALERT-TIME              PIC X(6).
+           05  ALERT-JOB-ID            PIC X(8).
+           05  ALERT-REASON-CODE       PIC X(4).
+           05  ALERT-SEVERITY          PIC X(4).
+           05  ALERT-MESSAGE-TEXT      PIC X(40).
