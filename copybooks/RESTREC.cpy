@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  RESTREC  - RESTART/CHECKPOINT RECORD
+      *             APPENDED AFTER EVERY TRANSACTION SO A RERUN CAN
+      *             RESUME AFTER THE LAST GOOD RECORD INSTEAD OF
+      *             REPROCESSING THE WHOLE INPUT FILE.
+      *****************************************************************
+       01  REST-RECORD.
+           05  REST-JOB-ID                 PIC X(8).
+           05  REST-COUNTER-ID             PIC X(10).
+           05  REST-RECORDS-PROCESSED      PIC 9(9).
+           05  REST-LAST-NUMBER-ASSIGNED   PIC 9(9).
+           05  REST-CHECKPOINT-DTE         PIC X(8).
+           05  REST-CHECKPOINT-TIME        PIC X(6).
