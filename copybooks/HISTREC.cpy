@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  HISTREC  - COUNTER ROLLOVER HISTORY / ARCHIVE RECORD
+      *             ONE RECORD PER ARCHIVED NUMBERING BLOCK, WRITTEN
+      *             WHEN A COUNTER ROLLS OVER TO A NEW BLOCK.
+      *****************************************************************
+       01  HIST-RECORD.
+           05  HIST-COUNTER-ID         PIC X(10).
+           05  HIST-ROLLOVER-SEQ       PIC 9(4).
+           05  HIST-BLOCK-START        PIC 9(9).
+           05  HIST-BLOCK-END          PIC 9(9).
+           05  HIST-ROLLOVER-DATE      PIC X(8).
+           05  HIST-ROLLOVER-TIME      PIC X(6).
