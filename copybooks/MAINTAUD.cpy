@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  MAINTAUD - COUNTER MAINTENANCE AUDIT RECORD
+      *             ONE RECORD PER OPERATOR VIEW OR RESET ACTION TAKEN
+      *             AGAINST CTR-FILE THROUGH CTRMAINT, SO EVERY CHANGE
+      *             MADE OUTSIDE A NORMAL NUMGEN01 RUN IS TRACEABLE.
+      *****************************************************************
+       01  MAUD-RECORD.
+           05  MAUD-COUNTER-ID         PIC X(10).
+           05  MAUD-ACTION-CODE        PIC X(5).
+           05  MAUD-OPERATOR-ID        PIC X(8).
+           05  MAUD-OLD-NUMBER         PIC 9(9).
+           05  MAUD-NEW-NUMBER         PIC 9(9).
+           05  MAUD-OLD-FLAG           PIC X.
+           05  MAUD-NEW-FLAG           PIC X.
+           05  MAUD-OLD-OVERFLOW-FLAG  PIC X.
+           05  MAUD-NEW-OVERFLOW-FLAG  PIC X.
+           05  MAUD-DATE               PIC X(8).
+           05  MAUD-TIME               PIC X(6).
